@@ -0,0 +1,62 @@
+//BERNJOB  JOB (ACTY0001),'BERNOULLI NUMBERS',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*
+//*  BERNJOB - RUN THE BERNOULLI NUMBER BATCH.
+//*
+//*  BERNREQ  HOLDS THE DAY'S QUEUE OF REQUESTED N VALUES, ONE
+//*           PER RECORD.  ONE RESULT IS PRODUCED FOR EACH.
+//*  BTABLEF  IS THE KEYED TABLE OF PREVIOUSLY COMPUTED BNUMS
+//*           ENTRIES.  OUTERLOOP ONLY COMPUTES WHAT ISN'T
+//*           ALREADY ON THIS FILE, SO IT MUST BE CARRIED
+//*           FORWARD FROM RUN TO RUN - DO NOT DELETE/REDEFINE.
+//*           BTABLEF IS A VSAM KSDS AND MUST BE DEFINED ONCE,
+//*           BEFORE THE FIRST RUN, BY AN IDCAMS DEFINE CLUSTER -
+//*           SEE THE ONE-TIME SETUP DECK BERNINIT.  DISP=SHR
+//*           BELOW ASSUMES THAT PRIOR DEFINE HAS ALREADY RUN;
+//*           STEP01 DOES NOT CREATE BTABLEF ITSELF UNDER JCL.
+//*           PROGRAM-LEVEL OPEN I-O/OPEN OUTPUT FALLBACK LOGIC IS
+//*           FOR BOOTSTRAPPING THE FILE UNDER A DIRECT, NON-JCL
+//*           INVOCATION ONLY (E.G. A DEVELOPMENT RUN) AND IS NOT
+//*           WHAT THIS DECK RELIES ON.
+//*  CHKPTF   RECEIVES ONE RECORD EVERY TIME AN ORDER FINISHES,
+//*           SO AN OPERATOR CAN SEE HOW FAR A RUN GOT IF IT
+//*           ABENDS.  IF STEP01 ABENDS PARTWAY THROUGH A LONG
+//*           LIST OF REQUESTS, RESUBMIT WITH:
+//*               //BERNJOB JOB ... ,RESTART=STEP01
+//*           STEP01 WILL SKIP ANY ORDER ALREADY ON BTABLEF, SO
+//*           NONE OF THE COMPLETED WORK IS RECOMPUTED.  CHKPTF IS
+//*           CATALOGED EVEN ON AN ABEND (SEE DISP BELOW) SO THE
+//*           PARTIAL PROGRESS TRAIL SURVIVES FOR THE OPERATOR TO
+//*           READ BEFORE RESUBMITTING.
+//*  AUDITF   ACCUMULATES ONE LINE PER N SERVED (TIMESTAMP,
+//*           REQUESTED N, VALUE RETURNED) - APPENDED TO, NOT
+//*           REPLACED, SO KEEP DISP=MOD/SHR ACROSS RUNS.  DISP=MOD
+//*           ASSUMES ACTY.BERNOULLI.AUDIT ALREADY EXISTS - SEE THE
+//*           ONE-TIME SETUP DECK BERNINIT, WHICH ALLOCATES IT
+//*           EMPTY.  STEP01 DOES NOT CREATE AUDITF ITSELF UNDER
+//*           JCL; BERNOULLI.COB'S OPEN EXTEND/OPEN OUTPUT FALLBACK
+//*           IN 1000-INITIALIZE IS FOR A DIRECT, NON-JCL INVOCATION
+//*           ONLY, THE SAME AS BTABLEF'S BOOTSTRAP LOGIC ABOVE.
+//*  REFVALS  HOLDS THE KNOWN-GOOD BNUMS(1)-BNUMS(10) THE
+//*           RECONCILE-CHECK STEP COMPARES AGAINST.  A
+//*           MISMATCH SETS A NONZERO RETURN CODE - ADD A
+//*           //COND OR //IF/THEN ON DOWNSTREAM STEPS IF THIS
+//*           SHOULD STOP THE REST OF THE ACTUARIAL RUN.
+//*  RPTFILE  RECEIVES THE PAGINATED BNUMS(1) THROUGH REQUESTED
+//*           ORDER LISTING PRINTED FOR EVERY REQUEST - ROUTE
+//*           TO SYSOUT OR A PRINT DATASET AS THE SHOP PREFERS.
+//*
+//STEP01   EXEC PGM=BERNOULLI
+//STEPLIB  DD   DSN=ACTY.BERNOULLI.LOADLIB,DISP=SHR
+//BERNREQ  DD   DSN=ACTY.BERNOULLI.REQUEST,DISP=SHR
+//BTABLEF  DD   DSN=ACTY.BERNOULLI.BTABLE,DISP=SHR
+//CHKPTF   DD   DSN=ACTY.BERNOULLI.CHKPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//AUDITF   DD   DSN=ACTY.BERNOULLI.AUDIT,DISP=MOD
+//REFVALS  DD   DSN=ACTY.BERNOULLI.REFVALS,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
