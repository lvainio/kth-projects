@@ -0,0 +1,47 @@
+//BERNINIT JOB (ACTY0001),'BERNOULLI TABLE SETUP',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*
+//*  BERNINIT - ONE-TIME SETUP FOR THE BERNOULLI NUMBER BATCH.
+//*
+//*  DEFINES ACTY.BERNOULLI.BTABLE, THE VSAM KSDS BTABLEF IN
+//*  BERNJOB POINTS AT.  RUN THIS JOB ONCE, BEFORE THE FIRST
+//*  BERNJOB SUBMISSION, AND NEVER AGAIN - RE-RUNNING IT AGAINST
+//*  AN EXISTING CLUSTER WOULD WIPE OUT EVERY BNUMS ORDER ALREADY
+//*  COMPUTED.  BERNJOB'S OWN BTABLEF DD USES DISP=SHR AND DOES
+//*  NOT CREATE THE CLUSTER ITSELF.
+//*
+//*  ALSO DEFINES THE ACTY.BERNOULLI.CHKPT GDG BASE THAT BERNJOB'S
+//*  CHKPTF DD ROLLS A NEW GENERATION INTO EACH RUN (...CHKPT(+1)).
+//*  THE BASE MUST EXIST BEFORE A GDG-RELATIVE DD REFERENCE WILL
+//*  ALLOCATE, SO THIS ALSO RUNS ONLY ONCE, BEFORE THE FIRST
+//*  BERNJOB SUBMISSION.
+//*
+//*  STEP02 ALLOCATES THE EMPTY ACTY.BERNOULLI.AUDIT DATASET
+//*  BERNJOB'S AUDITF DD APPENDS TO (DISP=MOD).  DISP=MOD CANNOT
+//*  CREATE A DATASET THAT HAS NEVER EXISTED, SO THIS ONE-TIME
+//*  ALLOCATION IS THE SAME PREREQUISITE BTABLEF/CHKPTF NEEDED -
+//*  RUN ONCE, BEFORE THE FIRST BERNJOB SUBMISSION, AND NEVER AGAIN
+//*  (RE-ALLOCATING WOULD WIPE OUT THE ACCUMULATED AUDIT TRAIL).
+//*
+//STEP01   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(ACTY.BERNOULLI.BTABLE)    -
+                  INDEXED                        -
+                  KEYS(2 0)                      -
+                  RECORDSIZE(15 15)               -
+                  RECORDS(100 50)                 -
+                  FREESPACE(10 10)                 -
+                  SHAREOPTIONS(2 3))
+
+  DEFINE GDG (NAME(ACTY.BERNOULLI.CHKPT)         -
+                  LIMIT(31)                      -
+                  SCRATCH                        -
+                  NOEMPTY)
+/*
+//STEP02   EXEC PGM=IEFBR14
+//AUDITF   DD   DSN=ACTY.BERNOULLI.AUDIT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
