@@ -1,49 +1,973 @@
-       >> SOURCE FORMAT FREE
-
-*> Code written by Leo Vainio
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. BERNOULLI.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-    01 BTable.
-        02 Bnums COMP-2 OCCURS 25 TIMES.
-
-    01 N PIC 9(2) VALUE 0.
-    01 M PIC 9(2) VALUE 0.
-    01 K PIC 9(2) VALUE 0.
-    01 I PIC 9(2) VALUE 0.
-
-    01 R  COMP-2.
-    01 BM COMP-2.
-
-
-PROCEDURE DIVISION.
-    Receive-input.
-        DISPLAY "Which Bernoulli number do you want? " WITH NO ADVANCING.
-        ACCEPT N.
-        COMPUTE N = N + 2.
-        MOVE 1.0 TO Bnums(1).
-
-    Bernoulli.
-        PERFORM Outerloop VARYING M FROM 2 BY 1 UNTIL M=N
-        COMPUTE N = N - 1.
-        DISPLAY Bnums(N).
-        STOP RUN.
-        
-    Outerloop.
-        SET BM TO 0.
-        PERFORM VARYING K FROM 1 BY 1 UNTIL K=M
-            PERFORM Binom
-            COMPUTE BM = BM - R * Bnums(K)
-        END-PERFORM.
-        COMPUTE BM = BM / M.
-        MOVE BM TO Bnums(M).
-
-    Binom.
-        SET R TO 1.
-        PERFORM VARYING I FROM 1 BY 1 UNTIL I=K
-           COMPUTE R = R * (M - I + 1) / I
-        END-PERFORM.
-    
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BERNOULLI.
+000030 AUTHOR. LEO VAINIO.
+000040 INSTALLATION. KTH ACTUARIAL SYSTEMS.
+000050 DATE-WRITTEN. 01/15/2024.
+000060 DATE-COMPILED.
+000070*
+000080*MODIFICATION HISTORY
+000090*--------------------
+000100*DATE       INIT  DESCRIPTION
+000110*01/15/2024 LV    ORIGINAL PROGRAM.
+000120*08/08/2026 LV    ADDED BERN-REQUEST-FILE SO A BATCH OF N
+000130*08/08/2026 LV    VALUES CAN BE PROCESSED IN ONE RUN INSTEAD
+000140*08/08/2026 LV    OF PROMPTING FOR EACH ONE AT THE CONSOLE.
+000150*08/08/2026 LV    ENLARGED BNUMS TO COVER THE FULL PIC 9(2)
+000160*08/08/2026 LV    RANGE AND ADDED A BOUNDS CHECK SO A REQUEST
+000170*08/08/2026 LV    THAT WOULD OVERRUN THE TABLE IS FLAGGED
+000180*08/08/2026 LV    BEFORE OUTERLOOP EVER RUNS.
+000190*08/08/2026 LV    INTERACTIVE PROMPT NOW VALIDATES THE ENTRY
+000200*08/08/2026 LV    IS NUMERIC AND IN RANGE, RE-PROMPTING ON A
+000210*08/08/2026 LV    BAD ENTRY INSTEAD OF FEEDING IT DOWNSTREAM.
+000220*08/08/2026 LV    ADDED BTABLE-FILE SO THE COMPUTED TABLE IS
+000230*08/08/2026 LV    KEPT BETWEEN RUNS - OUTERLOOP NOW ONLY
+000240*08/08/2026 LV    COMPUTES ENTRIES NOT ALREADY ON FILE.  ALSO
+000250*08/08/2026 LV    TIGHTENED WS-MAX-REQUEST-N TO 97 - AT 98 THE
+000260*08/08/2026 LV    INTERMEDIATE N+2 OVERFLOWS PIC 9(2).
+000270*08/08/2026 LV    CHANGED BNUMS/R/BM FROM COMP-2 FLOAT TO A
+000280*08/08/2026 LV    FIXED-SCALE COMP-3 PICTURE SO RESULTS ARE
+000290*08/08/2026 LV    REPRODUCIBLE FOR RECONCILIATION.
+000300*08/08/2026 LV    ADDED CHECKPOINT-FILE, WRITTEN AFTER EVERY
+000310*08/08/2026 LV    COMPLETED M IN OUTERLOOP, AND A JCL WRAPPER
+000320*08/08/2026 LV    FOR LARGE BATCH RUNS.  BTABLE-FILE (SEE
+000330*08/08/2026 LV    ABOVE) IS WHAT LETS A RESTARTED RUN SKIP
+000340*08/08/2026 LV    ORDERS ALREADY COMPLETED.
+000350*08/08/2026 LV    ADDED AUDIT-FILE - BERNOULLI NOW LOGS EVERY
+000360*08/08/2026 LV    N SERVED WITH A TIMESTAMP AND THE VALUE
+000370*08/08/2026 LV    RETURNED, FOR ACTUARIAL/AUDIT TRACEABILITY.
+000380*08/08/2026 LV    ADDED A RECONCILE-CHECK CONTROL STEP AGAINST
+000390*08/08/2026 LV    A REFERENCE-FILE OF KNOWN-GOOD BNUMS(1)
+000400*08/08/2026 LV    THROUGH BNUMS(10); FLAGS A NONZERO RETURN
+000410*08/08/2026 LV    CODE IF ANYTHING IS OUTSIDE TOLERANCE.  ALSO
+000420*08/08/2026 LV    GAVE AU-VALUE A SEPARATE LEADING SIGN SO A
+000430*08/08/2026 LV    NEGATIVE AUDIT VALUE PRINTS READABLY.
+000440*08/08/2026 LV    ADDED AN OPERATOR MENU FOR INTERACTIVE RUNS -
+000450*08/08/2026 LV    SINGLE BNUM, FULL TABLE DUMP, OR REFRESH A
+000460*08/08/2026 LV    RANGE OF ORDERS.  BATCH MODE IS UNCHANGED.
+000470*08/08/2026 LV    ADDED REPORT-FILE - EVERY REQUEST NOW PRINTS A
+000480*08/08/2026 LV    HEADED, PAGINATED LISTING OF BNUMS(1) THROUGH
+000490*08/08/2026 LV    THE REQUESTED ORDER INSTEAD OF JUST THE ONE
+000500*08/08/2026 LV    DISPLAY OF THE REQUESTED VALUE.
+000510*08/08/2026 LV    CORRECTED REFVALS.DAT TO THE PUBLISHED
+000520*08/08/2026 LV    BERNOULLI NUMBERS INSTEAD OF VALUES DERIVED
+000530*08/08/2026 LV    FROM THIS PROGRAM'S OWN RECURRENCE; TIGHTENED
+000540*08/08/2026 LV    WS-MAX-REQUEST-N/WS-MAX-TABLE-ORDER SO THE
+000550*08/08/2026 LV    RAW BINOMIAL COEFFICIENT IN 5110-BINOM-STEP
+000560*08/08/2026 LV    CANNOT OVERFLOW COMP-3; FIXED WS-N-INPUT TO
+000570*08/08/2026 LV    RIGHT-JUSTIFY A SINGLE DIGIT BEFORE THE
+000580*08/08/2026 LV    NUMERIC TEST; ADDED AN IS NUMERIC GUARD ON
+000590*08/08/2026 LV    THE BATCH REQUEST FIELD; WIDENED THE REPORT'S
+000600*08/08/2026 LV    VALUE PICTURE TO MATCH BNUMS; MADE REFRESH
+000610*08/08/2026 LV    REWRITE THE BTABLE-FILE ENTRY INSTEAD OF
+000620*08/08/2026 LV    LEAVING THE OLD VALUE ON FILE; AND CHECKED
+000630*08/08/2026 LV    FILE STATUS AFTER THE CHECKPOINT/AUDIT/REPORT
+000640*08/08/2026 LV    WRITES.
+000641*08/09/2026 LV    CORRECTED 4095-WRITE-REPORT TO LIST THROUGH
+000642*08/09/2026 LV    N (THE ORDER ACTUALLY SERVED) INSTEAD OF THE
+000643*08/09/2026 LV    ORIGINAL WS-REQUESTED-N, WHICH LEFT THE
+000644*08/09/2026 LV    SERVED VALUE OFF THE BOTTOM OF EVERY REPORT.
+000645*08/09/2026 LV    EXCLUDED ORDER 1 FROM THE REFRESH RANGE - IT
+000646*08/09/2026 LV    IS A HARDCODED BASE CASE, NOT A RECURRENCE
+000647*08/09/2026 LV    RESULT, AND REFRESHING IT ZEROED BNUMS(1) AND
+000648*08/09/2026 LV    CORRUPTED EVERY LATER ENTRY DERIVED FROM IT.
+000649*08/09/2026 LV    ADDED AN IS NUMERIC GUARD ON THE REFRESH-RANGE
+000650*08/09/2026 LV    PROMPTS, MATCHING 3020-PROMPT-FOR-N.  ALSO
+000651*08/09/2026 LV    SHRANK AUDIT-RECORD'S TRAILING FILLER TO
+000652*08/09/2026 LV    RESTORE THE 80-BYTE FIXED RECORD LENGTH USED
+000653*08/09/2026 LV    BY EVERY OTHER FILE IN THIS PROGRAM.
+000654*08/09/2026 LV    MOVED BTABLE-FILE PERSISTENCE OUT OF
+000655*08/09/2026 LV    END-OF-RUN AND INTO OUTERLOOP ITSELF, RIGHT
+000656*08/09/2026 LV    AFTER EACH ORDER IS MARKED COMPUTED, SO A
+000657*08/09/2026 LV    RESTART NO LONGER LOSES A PARTWAY-THROUGH
+000658*08/09/2026 LV    RUN'S WORK.  8500-REFRESH-RANGE NOW ALSO
+000659*08/09/2026 LV    REJECTS A REFRESH WHOSE LOWER ORDERS AREN'T
+000660*08/09/2026 LV    YET COMPUTED, AND WIDENS ITS RECOMPUTE RANGE
+000661*08/09/2026 LV    UP TO THE HIGHEST ALREADY-COMPUTED ORDER SO A
+000662*08/09/2026 LV    REFRESH NO LONGER LEAVES HIGHER, DEPENDENT
+000663*08/09/2026 LV    ENTRIES STALE.
+000664*08/09/2026 LV    8500-REFRESH-RANGE NOW STAGES ITS FROM/TO
+000665*08/09/2026 LV    PROMPTS THROUGH PIC X(02) FIELDS AND RIGHT-
+000666*08/09/2026 LV    JUSTIFIES THEM BEFORE THE NUMERIC TEST, THE
+000667*08/09/2026 LV    SAME AS 3020-PROMPT-FOR-N - ACCEPTING STRAIGHT
+000668*08/09/2026 LV    INTO A PIC 9 FIELD LET GNUCOBOL COERCE BAD INPUT
+000669*08/09/2026 LV    TO ZERO BEFORE IS NUMERIC EVER SAW IT.  ADDED
+000670*08/09/2026 LV    FILE STATUS CHECKS AFTER THE CHECKPOINT-FILE AND
+000671*08/09/2026 LV    REPORT-FILE OPENS TO MATCH EVERY OTHER OPEN IN
+000672*08/09/2026 LV    1000-INITIALIZE.  THE REPORT'S ORDER COLUMN NOW
+000673*08/09/2026 LV    PRINTS THE OPERATOR'S REQUESTED N RATHER THAN
+000674*08/09/2026 LV    THE INTERNAL TABLE SLOT, SO IT RECONCILES WITH
+000675*08/09/2026 LV    AUDIT-FILE'S AU-REQUESTED-N.  MOVED 1000-
+000676*08/09/2026 LV    INITIALIZE AHEAD OF 2000-MENU-SELECT IN THE
+000677*08/09/2026 LV    SOURCE SO PARAGRAPH LAYOUT FOLLOWS PARAGRAPH
+000678*08/09/2026 LV    NUMBER ORDER.
+000679*
+000680*THIS PROGRAM COMPUTES BERNOULLI NUMBERS USING THE STANDARD
+000685*BINOMIAL RECURRENCE RELATION AND RETURNS THE REQUESTED
+000690*ENTRY FROM THE COMPUTED TABLE.
+000695*
+000700 ENVIRONMENT DIVISION.
+000710 CONFIGURATION SECTION.
+000720 SOURCE-COMPUTER. IBM-370.
+000730 OBJECT-COMPUTER. IBM-370.
+000740 INPUT-OUTPUT SECTION.
+000750 FILE-CONTROL.
+000760     SELECT BERN-REQUEST-FILE ASSIGN TO BERNREQ
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS WS-BERN-REQ-STATUS.
+000790     SELECT BTABLE-FILE ASSIGN TO BTABLEF
+000800         ORGANIZATION IS INDEXED
+000810         ACCESS MODE IS DYNAMIC
+000820         RECORD KEY IS BT-ORDER
+000830         FILE STATUS IS WS-BTABLE-STATUS.
+000840     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTF
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS WS-CHKPT-STATUS.
+000870     SELECT AUDIT-FILE ASSIGN TO AUDITF
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS WS-AUDIT-STATUS.
+000900     SELECT REFERENCE-FILE ASSIGN TO REFVALS
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS WS-REF-STATUS.
+000930     SELECT REPORT-FILE ASSIGN TO RPTFILE
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS WS-RPT-STATUS.
+
+000960 DATA DIVISION.
+000970 FILE SECTION.
+000980 FD  BERN-REQUEST-FILE
+000990     RECORDING MODE IS F.
+001000 01  BERN-REQUEST-RECORD.
+001010     05  BR-REQUESTED-N          PIC 9(02).
+001020     05  FILLER                  PIC X(78).
+
+001030 FD  BTABLE-FILE.
+001040 01  BTABLE-RECORD.
+001050     05  BT-ORDER                PIC 9(02).
+001060     05  BT-VALUE                PIC S9(15)V9(09) COMP-3.
+
+001070 FD  CHECKPOINT-FILE
+001080     RECORDING MODE IS F.
+001090 01  CHECKPOINT-RECORD.
+001100     05  CK-ORDER                PIC 9(02).
+001110     05  FILLER                  PIC X(01) VALUE SPACE.
+001120     05  CK-TIMESTAMP            PIC X(14).
+001130     05  FILLER                  PIC X(63).
+
+001140 FD  AUDIT-FILE
+001150     RECORDING MODE IS F.
+001160 01  AUDIT-RECORD.
+001170     05  AU-TIMESTAMP            PIC X(14).
+001180     05  FILLER                  PIC X(01) VALUE SPACE.
+001190     05  AU-REQUESTED-N          PIC 9(02).
+001200     05  FILLER                  PIC X(01) VALUE SPACE.
+001210     05  AU-VALUE                PIC S9(15)V9(09)
+001220                                  SIGN IS LEADING SEPARATE.
+001230     05  FILLER                  PIC X(37).
+
+001240 FD  REFERENCE-FILE
+001250     RECORDING MODE IS F.
+001260 01  REFERENCE-RECORD.
+001270     05  RV-ORDER                PIC 9(02).
+001280     05  FILLER                  PIC X(01) VALUE SPACE.
+001290     05  RV-VALUE                PIC S9(15)V9(09)
+001300                                  SIGN IS LEADING SEPARATE.
+001310     05  FILLER                  PIC X(52).
+
+001320 FD  REPORT-FILE
+001330     RECORDING MODE IS F.
+001340 01  REPORT-RECORD               PIC X(80).
+
+001350 WORKING-STORAGE SECTION.
+001360*
+001370*------------------------------------------------------------
+001380*BNUMS TABLE - HOLDS THE COMPUTED BERNOULLI NUMBERS.
+001390*------------------------------------------------------------
+001400 01  BTABLE.
+001410     02  BNUMS PIC S9(15)V9(09) COMP-3 OCCURS 99 TIMES.
+001420*
+001430*------------------------------------------------------------
+001440*TABLE BOUNDS.  BNUMS IS SIZED TO THE FULL RANGE OF PIC 9(2)
+001450*(99 ENTRIES), BUT THE SUPPORTED REQUEST RANGE IS CAPPED WELL
+001460*BELOW THAT BY THE BERNOULLI VALUES THEMSELVES, NOT JUST BY
+001470*5110-BINOM-STEP'S RAW BINOMIAL COEFFICIENT.  BNUMS/BT-VALUE
+001480*IS PIC S9(15)V9(09) COMP-3 - ONLY 15 INTEGER DIGITS - AND
+001490*GNUCOBOL GIVES NO RUNTIME SIGNAL WHEN A COMP-3 COMPUTE
+001500*OVERFLOWS; IT SILENTLY TRUNCATES THE HIGH-ORDER DIGITS.  THE
+001510*MATH BERNOULLI NUMBER B38 (HELD IN BNUMS(39)) IS THE LAST ONE
+001520*WHOSE INTEGER PART FITS IN 15 DIGITS (488332318973593); B40
+001530*(BNUMS(41)) ALREADY RUNS TO 17 DIGITS, AND THE RECURRENCE IN
+001540*5050-ACCUMULATE-TERM SUMS OVER EVERY LOWER BNUMS(K), SO ONE
+001550*TRUNCATED ENTRY SILENTLY CORRUPTS EVERY ORDER ABOVE IT TOO.
+001560*THE HIGHEST TABLE SLOT 4000-BERNOULLI CAN TOUCH FOR A
+001570*REQUESTED N IS N + 1, SO WS-MAX-REQUEST-N IS HELD TO 38 TO
+001580*KEEP THAT SLOT AT BNUMS(39)/B38 OR BELOW.  WS-MAX-TABLE-ORDER
+001590*(THE REFRESH-RANGE CEILING) IS HELD TO THE SAME TABLE SLOT
+001600*FOR THE SAME REASON.  (5110-BINOM-STEP'S OWN RAW-COEFFICIENT
+001610*CEILING IS MUCH HIGHER - C(M,K) DOES NOT PASS 10**15 UNTIL
+001620*M=54 - SO IT IS NOT THE BINDING CONSTRAINT HERE.)
+001630*------------------------------------------------------------
+001640 77  WS-MIN-REQUEST-N            PIC 9(2) VALUE 01.
+001650 77  WS-MAX-REQUEST-N            PIC 9(2) VALUE 38.
+001660 77  WS-MAX-TABLE-ORDER          PIC 9(2) VALUE 39.
+001670 77  WS-N-INPUT                  PIC X(02) VALUE SPACES.
+001680 77  WS-PERSIST-IX               PIC 9(3) VALUE 0.
+001690*
+001691*------------------------------------------------------------
+001692*BT-STATUS-TABLE TRACKS, PER TABLE ORDER, WHETHER BNUMS
+001693*ALREADY HOLDS A VALUE, WHETHER THAT VALUE IS ALREADY ON
+001694*BTABLE-FILE (SO WE ONLY EVER WRITE A GIVEN ORDER ONCE), AND
+001695*WHETHER A PREVIOUSLY-FILED ENTRY WAS RECOMPUTED BY A REFRESH
+001696*THIS RUN (SO 9710-PERSIST-ONE-ENTRY KNOWS TO REWRITE IT).
+001697*------------------------------------------------------------
+001698 01  BT-STATUS-TABLE.
+001700     02  BT-STATUS-ENTRY OCCURS 99 TIMES.
+001710         03  BT-ON-FILE-SW       PIC X(01) VALUE 'N'.
+001720             88  BT-WAS-ON-FILE          VALUE 'Y'.
+001730         03  BT-COMPUTED-SW      PIC X(01) VALUE 'N'.
+001740             88  BT-IS-COMPUTED           VALUE 'Y'.
+001750         03  BT-REFRESH-SW       PIC X(01) VALUE 'N'.
+001760             88  BT-WAS-REFRESHED         VALUE 'Y'.
+
+001770 01  N                           PIC 9(2) VALUE 0.
+001780 01  M                           PIC 9(2) VALUE 0.
+001790 01  K                           PIC 9(2) VALUE 0.
+001800 01  I                           PIC 9(2) VALUE 0.
+001810*
+001820*------------------------------------------------------------
+001830*REPORT LINE LAYOUTS FOR THE PAGINATED BNUMS LISTING.  EACH
+001840*IS MOVED TO REPORT-RECORD BEFORE WRITE.
+001850*------------------------------------------------------------
+001860 01  WS-REPORT-HEADING-1.
+001870     05  FILLER                  PIC X(20) VALUE SPACES.
+001880     05  FILLER                  PIC X(30)
+001890         VALUE "BERNOULLI NUMBER TABLE REPORT".
+001900     05  FILLER                  PIC X(10) VALUE SPACES.
+001910     05  FILLER                  PIC X(05) VALUE "PAGE ".
+001920     05  WS-RPT-PAGE-OUT         PIC ZZ9.
+001930     05  FILLER                  PIC X(12) VALUE SPACES.
+
+001940 01  WS-REPORT-HEADING-2.
+001950     05  FILLER                  PIC X(20) VALUE SPACES.
+001960     05  FILLER                  PIC X(08) VALUE "ORDER".
+001970     05  FILLER                  PIC X(12) VALUE SPACES.
+001980     05  FILLER                  PIC X(10) VALUE "VALUE".
+001990     05  FILLER                  PIC X(30) VALUE SPACES.
+
+002000 01  WS-REPORT-DETAIL.
+002010     05  FILLER                  PIC X(20) VALUE SPACES.
+002020     05  WS-RPT-ORDER-OUT        PIC Z9.
+002030     05  FILLER                  PIC X(18) VALUE SPACES.
+002040     05  WS-RPT-VALUE-OUT        PIC -(15)9.9(9).
+002050     05  FILLER                  PIC X(14) VALUE SPACES.
+
+002060 01  R                           PIC S9(15)V9(09) COMP-3.
+002070 01  BM                          PIC S9(15)V9(09) COMP-3.
+002080*
+002090*------------------------------------------------------------
+002100*SWITCHES AND STATUS FIELDS.
+002110*------------------------------------------------------------
+002120 77  WS-BERN-REQ-STATUS          PIC X(02) VALUE SPACES.
+002130     88  WS-BERN-REQ-OK                     VALUE '00'.
+002140     88  WS-BERN-REQ-EOF                    VALUE '10'.
+002150     88  WS-BERN-REQ-NOT-FOUND              VALUE '35'.
+
+002160 77  WS-BATCH-MODE-SW            PIC X(01) VALUE 'N'.
+002170     88  WS-BATCH-MODE                      VALUE 'Y'.
+002180     88  WS-INTERACTIVE-MODE                VALUE 'N'.
+
+002190 77  WS-BTABLE-STATUS            PIC X(02) VALUE SPACES.
+002200     88  WS-BTABLE-OK                       VALUE '00'.
+002210     88  WS-BTABLE-EOF                      VALUE '10'.
+002220     88  WS-BTABLE-NOT-FOUND                VALUE '35'.
+
+002230 77  WS-CHKPT-STATUS             PIC X(02) VALUE SPACES.
+002240     88  WS-CHKPT-OK                        VALUE '00'.
+
+002250 77  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+002260     88  WS-AUDIT-OK                        VALUE '00'.
+
+002270 77  WS-REF-STATUS               PIC X(02) VALUE SPACES.
+002280     88  WS-REF-OK                          VALUE '00'.
+002290     88  WS-REF-EOF                         VALUE '10'.
+
+002300 77  WS-RPT-STATUS               PIC X(02) VALUE SPACES.
+002310     88  WS-RPT-OK                          VALUE '00'.
+
+002320 77  WS-CURRENT-DATE             PIC 9(08) VALUE 0.
+002330 77  WS-CURRENT-TIME             PIC 9(08) VALUE 0.
+002340 77  WS-REQUESTED-N              PIC 9(02) VALUE 0.
+
+002350 77  WS-RECON-DIFF               PIC S9(15)V9(09) COMP-3 VALUE 0.
+002360 77  WS-RECON-TOLERANCE          PIC S9(15)V9(09) COMP-3
+002370                                  VALUE 0.000000010.
+002380 77  WS-RECON-SW                 PIC X(01) VALUE 'N'.
+002390     88  WS-RECON-FAILED                    VALUE 'Y'.
+002400*
+002410*------------------------------------------------------------
+002420*OPERATOR MENU AND TABLE DUMP/REFRESH FIELDS.
+002430*------------------------------------------------------------
+002440 77  WS-MENU-CHOICE               PIC 9(01) VALUE 0.
+002450     88  WS-MENU-SINGLE                     VALUE 1.
+002460     88  WS-MENU-DUMP                       VALUE 2.
+002470     88  WS-MENU-REFRESH                    VALUE 3.
+
+002480 77  WS-DUMP-IX                   PIC 9(03) VALUE 0.
+002490 77  WS-REFRESH-FROM              PIC 9(02) VALUE 0.
+002491 77  WS-REFRESH-FROM-INPUT        PIC X(02) VALUE SPACES.
+002492 77  WS-REFRESH-TO                PIC 9(02) VALUE 0.
+002493 77  WS-REFRESH-TO-INPUT          PIC X(02) VALUE SPACES.
+002501 77  WS-REFRESH-CHECK-IX          PIC 9(02) VALUE 0.
+002502 77  WS-REFRESH-SCAN-IX           PIC 9(02) VALUE 0.
+002503 77  WS-REFRESH-HIGH-COMPUTED     PIC 9(02) VALUE 0.
+002504 77  WS-REFRESH-PREDECESSOR-SW    PIC X(01) VALUE 'Y'.
+002505     88  WS-REFRESH-PREDECESSORS-OK         VALUE 'Y'.
+002506     88  WS-REFRESH-PREDECESSORS-MISSING    VALUE 'N'.
+002510*
+002520*------------------------------------------------------------
+002530*REPORT PAGINATION FIELDS FOR 4095-WRITE-REPORT AND FRIENDS.
+002540*------------------------------------------------------------
+002550 77  WS-RPT-IX                    PIC 9(02) VALUE 0.
+002560 77  WS-RPT-LINE-COUNT            PIC 9(03) VALUE 0.
+002570 77  WS-RPT-PAGE-COUNT            PIC 9(03) VALUE 0.
+002580 77  WS-RPT-LINES-PER-PAGE        PIC 9(03) VALUE 060.
+
+002590 77  WS-MORE-REQUESTS-SW         PIC X(01) VALUE 'Y'.
+002600     88  WS-MORE-REQUESTS                   VALUE 'Y'.
+002610     88  WS-NO-MORE-REQUESTS                VALUE 'N'.
+
+002620 77  WS-VALID-REQUEST-SW         PIC X(01) VALUE 'Y'.
+002630     88  WS-VALID-REQUEST                   VALUE 'Y'.
+002640     88  WS-INVALID-REQUEST                 VALUE 'N'.
+
+002650 PROCEDURE DIVISION.
+002660*
+002670*==============================================================
+002680*0000-MAINLINE
+002690*==============================================================
+002700 0000-MAINLINE.
+002710     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002720     IF WS-BATCH-MODE
+002730         PERFORM 3000-RECEIVE-INPUT THRU 3000-EXIT
+002740             UNTIL WS-NO-MORE-REQUESTS
+002750     ELSE
+002760         PERFORM 2000-MENU-SELECT THRU 2000-EXIT
+002770     END-IF.
+002780     PERFORM 9800-TERMINATE THRU 9800-EXIT.
+002790     STOP RUN.
+002800*
+002810*------------------------------------------------------------
+002820*1000-INITIALIZE - OPEN THE BATCH REQUEST FILE IF ONE IS
+002830*PRESENT.  IF IT CANNOT BE OPENED WE FALL BACK TO PROMPTING
+002840*THE OPERATOR ONE N AT A TIME AS BEFORE.
+002850*------------------------------------------------------------
+002860 1000-INITIALIZE.
+002870     MOVE 1.0 TO BNUMS(1).
+002880     SET BT-IS-COMPUTED(1) TO TRUE.
+002890     OPEN INPUT BERN-REQUEST-FILE.
+002900     IF WS-BERN-REQ-OK
+002910         SET WS-BATCH-MODE TO TRUE
+002920     ELSE
+002930         SET WS-INTERACTIVE-MODE TO TRUE
+002940         SET WS-BERN-REQ-NOT-FOUND TO TRUE
+002950     END-IF.
+002960     OPEN I-O BTABLE-FILE.
+002970     IF NOT WS-BTABLE-OK
+002980         OPEN OUTPUT BTABLE-FILE
+002990         CLOSE BTABLE-FILE
+003000         OPEN I-O BTABLE-FILE
+003010     END-IF.
+003020     PERFORM 1050-PRELOAD-BTABLE THRU 1050-EXIT.
+003030     OPEN OUTPUT CHECKPOINT-FILE.
+003031     IF NOT WS-CHKPT-OK
+003032         DISPLAY "CHECKPOINT-FILE OPEN FAILED"
+003033     END-IF.
+003040     OPEN EXTEND AUDIT-FILE.
+003050     IF NOT WS-AUDIT-OK
+003060         OPEN OUTPUT AUDIT-FILE
+003070     END-IF.
+003080     OPEN OUTPUT REPORT-FILE.
+003081     IF NOT WS-RPT-OK
+003082         DISPLAY "REPORT-FILE OPEN FAILED"
+003083     END-IF.
+003090 1000-EXIT.
+003100     EXIT.
+003110*
+003120*------------------------------------------------------------
+003130*1050-PRELOAD-BTABLE - READ WHATEVER IS ALREADY ON
+003140*BTABLE-FILE INTO BNUMS SO OUTERLOOP DOES NOT RECOMPUTE IT.
+003150*------------------------------------------------------------
+003160 1050-PRELOAD-BTABLE.
+003170     MOVE 1 TO BT-ORDER.
+003180     START BTABLE-FILE KEY IS NOT LESS THAN BT-ORDER
+003190         INVALID KEY
+003200             SET WS-BTABLE-EOF TO TRUE
+003210     END-START.
+003220     IF WS-BTABLE-OK
+003230         PERFORM 1055-READ-NEXT-BTABLE THRU 1055-EXIT
+003240             UNTIL WS-BTABLE-EOF
+003250     END-IF.
+003260 1050-EXIT.
+003270     EXIT.
+003280*
+003290*------------------------------------------------------------
+003300*1055-READ-NEXT-BTABLE - PULL IN ONE PRE-COMPUTED ENTRY.
+003310*------------------------------------------------------------
+003320 1055-READ-NEXT-BTABLE.
+003330     READ BTABLE-FILE NEXT RECORD
+003340         AT END
+003350             SET WS-BTABLE-EOF TO TRUE
+003360         NOT AT END
+003370             MOVE BT-VALUE TO BNUMS(BT-ORDER)
+003380             SET BT-WAS-ON-FILE(BT-ORDER) TO TRUE
+003390             SET BT-IS-COMPUTED(BT-ORDER) TO TRUE
+003400     END-READ.
+003410 1055-EXIT.
+003420     EXIT.
+003430*
+003440*------------------------------------------------------------
+003450*2000-MENU-SELECT - LET AN INTERACTIVE OPERATOR PICK THE
+003460*MODE THEY NEED INSTEAD OF ONLY EVER GETTING ONE N.
+003470*------------------------------------------------------------
+003480 2000-MENU-SELECT.
+003490     DISPLAY "1. COMPUTE A SINGLE BERNOULLI NUMBER".
+003500     DISPLAY "2. DUMP THE COMPUTED TABLE SO FAR".
+003510     DISPLAY "3. RECOMPUTE/REFRESH A RANGE OF ORDERS".
+003520     DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+003530     ACCEPT WS-MENU-CHOICE.
+003540     EVALUATE TRUE
+003550         WHEN WS-MENU-SINGLE
+003560             PERFORM 3020-PROMPT-FOR-N THRU 3020-EXIT
+003570                 WITH TEST AFTER UNTIL WS-VALID-REQUEST
+003580             PERFORM 4000-BERNOULLI THRU 4000-EXIT
+003590         WHEN WS-MENU-DUMP
+003600             PERFORM 8000-DUMP-TABLE THRU 8000-EXIT
+003610         WHEN WS-MENU-REFRESH
+003620             PERFORM 8500-REFRESH-RANGE THRU 8500-EXIT
+003630         WHEN OTHER
+003640             DISPLAY "INVALID MENU CHOICE."
+003650     END-EVALUATE.
+003660 2000-EXIT.
+003670     EXIT.
+003680*
+003690*------------------------------------------------------------
+003700*3000-RECEIVE-INPUT - OBTAIN THE NEXT N FROM THE BATCH
+003710*REQUEST FILE AND COMPUTE/REPORT ITS BERNOULLI NUMBER.
+003720*(INTERACTIVE MODE IS DRIVEN FROM THE MENU INSTEAD - SEE
+003730*2000-MENU-SELECT.)
+003740*------------------------------------------------------------
+003750 3000-RECEIVE-INPUT.
+003760     READ BERN-REQUEST-FILE
+003770         AT END
+003780             SET WS-NO-MORE-REQUESTS TO TRUE
+003790         NOT AT END
+003800             IF BR-REQUESTED-N IS NOT NUMERIC
+003810                 DISPLAY "REQUEST REJECTED - NON-NUMERIC N: "
+003820                     BR-REQUESTED-N
+003830             ELSE
+003840                 MOVE BR-REQUESTED-N TO N
+003850                 PERFORM 3050-VALIDATE-N-RANGE THRU 3050-EXIT
+003860                 IF WS-VALID-REQUEST
+003870                     PERFORM 4000-BERNOULLI THRU 4000-EXIT
+003880                 ELSE
+003890                     DISPLAY "REQUEST REJECTED - N OUT OF RANGE: "
+003900                         N
+003910                 END-IF
+003920             END-IF
+003930     END-READ.
+003940 3000-EXIT.
+003950     EXIT.
+003960*
+003970*------------------------------------------------------------
+003980*3020-PROMPT-FOR-N - PROMPT THE OPERATOR FOR N, REJECTING A
+003990*BLANK OR NON-NUMERIC ENTRY OR ONE OUT OF THE SUPPORTED
+004000*RANGE, AND RE-PROMPTING UNTIL A GOOD VALUE IS ENTERED.  A
+004010*SINGLE DIGIT (LEFT-JUSTIFIED BY ACCEPT) IS SHIFTED TO THE
+004020*RIGHT FIRST SO "5" TESTS NUMERIC THE SAME AS "05".
+004030*------------------------------------------------------------
+004040 3020-PROMPT-FOR-N.
+004050     MOVE SPACES TO WS-N-INPUT.
+004060     DISPLAY "Which Bernoulli number do you want? "
+004070         WITH NO ADVANCING.
+004080     ACCEPT WS-N-INPUT.
+004090     IF WS-N-INPUT(2:1) = SPACE AND WS-N-INPUT(1:1) NOT = SPACE
+004100         MOVE WS-N-INPUT(1:1) TO WS-N-INPUT(2:1)
+004110         MOVE '0' TO WS-N-INPUT(1:1)
+004120     END-IF.
+004130     IF WS-N-INPUT IS NOT NUMERIC
+004140         DISPLAY "INVALID ENTRY - PLEASE ENTER A NUMBER."
+004150         SET WS-INVALID-REQUEST TO TRUE
+004160     ELSE
+004170         MOVE WS-N-INPUT TO N
+004180         PERFORM 3050-VALIDATE-N-RANGE THRU 3050-EXIT
+004190         IF WS-INVALID-REQUEST
+004200             DISPLAY "REQUEST REJECTED - N OUT OF RANGE: " N
+004210         END-IF
+004220     END-IF.
+004230 3020-EXIT.
+004240     EXIT.
+004250*
+004260*------------------------------------------------------------
+004270*3050-VALIDATE-N-RANGE - REJECT/FLAG A REQUEST THAT WOULD
+004280*OVERRUN THE BNUMS TABLE BEFORE OUTERLOOP EVER RUNS.
+004290*------------------------------------------------------------
+004300 3050-VALIDATE-N-RANGE.
+004310     SET WS-VALID-REQUEST TO TRUE.
+004320     IF N < WS-MIN-REQUEST-N OR N > WS-MAX-REQUEST-N
+004330         SET WS-INVALID-REQUEST TO TRUE
+004340     END-IF.
+004350 3050-EXIT.
+004360     EXIT.
+004370*
+004380*------------------------------------------------------------
+004390*4000-BERNOULLI - DRIVE THE OUTER LOOP FOR THE REQUESTED N
+004400*AND DISPLAY THE RESULT.
+004410*------------------------------------------------------------
+004420 4000-BERNOULLI.
+004430     MOVE N TO WS-REQUESTED-N.
+004440     COMPUTE N = N + 2.
+004450     PERFORM 5000-OUTERLOOP THRU 5000-EXIT
+004460         VARYING M FROM 2 BY 1 UNTIL M = N.
+004470     COMPUTE N = N - 1.
+004480     DISPLAY BNUMS(N).
+004490     PERFORM 4090-WRITE-AUDIT-RECORD THRU 4090-EXIT.
+004500     PERFORM 4095-WRITE-REPORT THRU 4095-EXIT.
+004510 4000-EXIT.
+004520     EXIT.
+004530*
+004540*------------------------------------------------------------
+004550*4090-WRITE-AUDIT-RECORD - LOG WHO ASKED FOR WHAT AND WHAT
+004560*VALUE WAS HANDED BACK, SO ACTUARIAL/AUDIT CAN LATER PROVE
+004570*WHICH NUMBERS WERE SERVED ON A GIVEN DATE.
+004580*------------------------------------------------------------
+004590 4090-WRITE-AUDIT-RECORD.
+004600     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+004610     ACCEPT WS-CURRENT-TIME FROM TIME.
+004620     STRING WS-CURRENT-DATE DELIMITED BY SIZE
+004630            WS-CURRENT-TIME(1:6) DELIMITED BY SIZE
+004640         INTO AU-TIMESTAMP.
+004650     MOVE WS-REQUESTED-N TO AU-REQUESTED-N.
+004660     MOVE BNUMS(N) TO AU-VALUE.
+004670     WRITE AUDIT-RECORD.
+004680     IF NOT WS-AUDIT-OK
+004690         DISPLAY "AUDIT-FILE WRITE FAILED FOR N: " WS-REQUESTED-N
+004700     END-IF.
+004710 4090-EXIT.
+004720     EXIT.
+004730*
+004740*------------------------------------------------------------
+004750*4095-WRITE-REPORT - PRINT A HEADED, PAGINATED LISTING OF
+004760*BNUMS(1) THROUGH THE REQUESTED ORDER, INSTEAD OF LEAVING THE
+004770*OPERATOR WITH ONLY THE SINGLE DISPLAY ABOVE.  EACH ROW'S ORDER
+004772*LABEL IS WS-RPT-IX - 1, NOT THE RAW BNUMS TABLE SLOT, SO IT
+004774*MATCHES THE SAME "REQUESTED N" NUMBERING AU-REQUESTED-N USES
+004776*IN THE AUDIT FILE (BNUMS(K) HOLDS THE VALUE FOR REQUESTED
+004778*ORDER K-1) - A ROW LABELED N HOLDS THE EXACT VALUE A REQUEST
+004779*FOR N WOULD SERVE, SO THE TWO FILES RECONCILE ROW FOR ROW.
+004780*------------------------------------------------------------
+004790 4095-WRITE-REPORT.
+004800     MOVE 0 TO WS-RPT-LINE-COUNT.
+004810     PERFORM 4096-WRITE-REPORT-LINE THRU 4096-EXIT
+004820         VARYING WS-RPT-IX FROM 1 BY 1
+004830         UNTIL WS-RPT-IX > N.
+004840 4095-EXIT.
+004850     EXIT.
+004860*
+004870*------------------------------------------------------------
+004880*4096-WRITE-REPORT-LINE - PRINT ONE DETAIL LINE, STARTING A
+004890*NEW PAGE FIRST IF THE CURRENT ONE IS FULL OR NOT YET STARTED.
+004900*------------------------------------------------------------
+004910 4096-WRITE-REPORT-LINE.
+004920     IF WS-RPT-LINE-COUNT = 0
+004930             OR WS-RPT-LINE-COUNT >= WS-RPT-LINES-PER-PAGE
+004940         PERFORM 4097-WRITE-REPORT-HEADINGS THRU 4097-EXIT
+004950     END-IF.
+004955     COMPUTE WS-RPT-ORDER-OUT = WS-RPT-IX - 1.
+004970     MOVE BNUMS(WS-RPT-IX) TO WS-RPT-VALUE-OUT.
+004980     MOVE WS-REPORT-DETAIL TO REPORT-RECORD.
+004990     WRITE REPORT-RECORD.
+005000     IF NOT WS-RPT-OK
+005010         DISPLAY "REPORT-FILE WRITE FAILED FOR ORDER: " WS-RPT-IX
+005020     END-IF.
+005030     ADD 1 TO WS-RPT-LINE-COUNT.
+005040 4096-EXIT.
+005050     EXIT.
+005060*
+005070*------------------------------------------------------------
+005080*4097-WRITE-REPORT-HEADINGS - START A NEW REPORT PAGE.
+005090*------------------------------------------------------------
+005100 4097-WRITE-REPORT-HEADINGS.
+005110     ADD 1 TO WS-RPT-PAGE-COUNT.
+005120     MOVE WS-RPT-PAGE-COUNT TO WS-RPT-PAGE-OUT.
+005130     MOVE WS-REPORT-HEADING-1 TO REPORT-RECORD.
+005140     WRITE REPORT-RECORD.
+005150     IF NOT WS-RPT-OK
+005160         DISPLAY "REPORT-FILE WRITE FAILED (HEADING) PAGE: "
+005170             WS-RPT-PAGE-OUT
+005180     END-IF.
+005190     MOVE WS-REPORT-HEADING-2 TO REPORT-RECORD.
+005200     WRITE REPORT-RECORD.
+005210     IF NOT WS-RPT-OK
+005220         DISPLAY "REPORT-FILE WRITE FAILED (HEADING) PAGE: "
+005230             WS-RPT-PAGE-OUT
+005240     END-IF.
+005250     MOVE 0 TO WS-RPT-LINE-COUNT.
+005260 4097-EXIT.
+005270     EXIT.
+005280*
+005290*------------------------------------------------------------
+005300*5000-OUTERLOOP - APPLY THE BINOMIAL RECURRENCE FOR ONE
+005310*VALUE OF M.
+005320*------------------------------------------------------------
+005330 5000-OUTERLOOP.
+005340     IF BT-IS-COMPUTED(M)
+005350         CONTINUE
+005360     ELSE
+005370         SET BM TO 0
+005380         PERFORM 5050-ACCUMULATE-TERM THRU 5050-EXIT
+005390             VARYING K FROM 1 BY 1 UNTIL K = M
+005400         COMPUTE BM = BM / M
+005410         MOVE BM TO BNUMS(M)
+005420         SET BT-IS-COMPUTED(M) TO TRUE
+005430         PERFORM 5090-WRITE-CHECKPOINT THRU 5090-EXIT
+005435         MOVE M TO WS-PERSIST-IX
+005437         PERFORM 9710-PERSIST-ONE-ENTRY THRU 9710-EXIT
+005440     END-IF.
+005450 5000-EXIT.
+005460     EXIT.
+005470*
+005480*------------------------------------------------------------
+005490*5050-ACCUMULATE-TERM - ADD IN THE TERM FOR THE CURRENT K.
+005500*------------------------------------------------------------
+005510 5050-ACCUMULATE-TERM.
+005520     PERFORM 5100-BINOM THRU 5100-EXIT.
+005530     COMPUTE BM = BM - R * BNUMS(K).
+005540 5050-EXIT.
+005550     EXIT.
+005560*
+005570*------------------------------------------------------------
+005580*5090-WRITE-CHECKPOINT - RECORD THAT ORDER M IS NOW COMPLETE
+005590*SO A RESTARTED RUN'S OPERATOR CAN SEE HOW FAR THE PRIOR RUN
+005600*GOT.  THE ACTUAL RESTART SKIP LOGIC IS DRIVEN BY BTABLE-FILE,
+005610*WHICH 5000-OUTERLOOP NOW WRITES IMMEDIATELY, NOT JUST AT
+005620*END OF RUN - SEE THE CALL TO 9710-PERSIST-ONE-ENTRY ABOVE.
+005630*------------------------------------------------------------
+005640 5090-WRITE-CHECKPOINT.
+005650     MOVE M TO CK-ORDER.
+005660     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+005670     ACCEPT WS-CURRENT-TIME FROM TIME.
+005680     STRING WS-CURRENT-DATE DELIMITED BY SIZE
+005690            WS-CURRENT-TIME(1:6) DELIMITED BY SIZE
+005700         INTO CK-TIMESTAMP.
+005710     WRITE CHECKPOINT-RECORD.
+005720     IF NOT WS-CHKPT-OK
+005730         DISPLAY "CHECKPOINT-FILE WRITE FAILED FOR ORDER: " M
+005740     END-IF.
+005750 5090-EXIT.
+005760     EXIT.
+005770*
+005780*------------------------------------------------------------
+005790*5100-BINOM - COMPUTE THE BINOMIAL COEFFICIENT USED BY THE
+005800*OUTER LOOP FOR THE CURRENT K.
+005810*------------------------------------------------------------
+005820 5100-BINOM.
+005830     SET R TO 1.
+005840     PERFORM 5110-BINOM-STEP THRU 5110-EXIT
+005850         VARYING I FROM 1 BY 1 UNTIL I = K.
+005860 5100-EXIT.
+005870     EXIT.
+005880*
+005890*------------------------------------------------------------
+005900*5110-BINOM-STEP - ONE STEP OF THE BINOMIAL COEFFICIENT
+005910*CALCULATION.
+005920*------------------------------------------------------------
+005930 5110-BINOM-STEP.
+005940     COMPUTE R = R * (M - I + 1) / I.
+005950 5110-EXIT.
+005960     EXIT.
+005970*
+005980*------------------------------------------------------------
+005990*9800-TERMINATE - CLOSE ANY OPEN FILES BEFORE ENDING THE RUN.
+006000*------------------------------------------------------------
+006010 9800-TERMINATE.
+006012     PERFORM 9700-PERSIST-BASE-ENTRY THRU 9700-EXIT.
+006014     PERFORM 7000-RECONCILE-CHECK THRU 7000-EXIT.
+006020     IF WS-BATCH-MODE
+006030         CLOSE BERN-REQUEST-FILE
+006040     END-IF.
+006050     CLOSE BTABLE-FILE.
+006060     CLOSE CHECKPOINT-FILE.
+006070     CLOSE AUDIT-FILE.
+006080     CLOSE REPORT-FILE.
+006090 9800-EXIT.
+006100     EXIT.
+006110*
+006120*------------------------------------------------------------
+006130*7000-RECONCILE-CHECK - COMPARE BNUMS(1) THROUGH BNUMS(10)
+006140*TO THE REFERENCE-FILE OF KNOWN-GOOD VALUES.  A MISMATCH
+006150*OUTSIDE TOLERANCE FLAGS THE RUN WITH A NONZERO RETURN CODE
+006160*RATHER THAN LETTING A SILENT BINOM BUG REACH ACTUARIAL.
+006170*------------------------------------------------------------
+006180 7000-RECONCILE-CHECK.
+006190     OPEN INPUT REFERENCE-FILE.
+006200     IF WS-REF-OK
+006210         PERFORM 7010-CHECK-ONE-REFERENCE THRU 7010-EXIT
+006220             UNTIL WS-REF-EOF
+006230         CLOSE REFERENCE-FILE
+006240     ELSE
+006250         DISPLAY "REFERENCE-FILE NOT AVAILABLE - "
+006260             "RECONCILIATION SKIPPED."
+006270     END-IF.
+006280     IF WS-RECON-FAILED
+006290         DISPLAY "RECONCILIATION CHECK FAILED - SEE MISMATCHES "
+006300             "ABOVE."
+006310         MOVE 16 TO RETURN-CODE
+006320     END-IF.
+006330 7000-EXIT.
+006340     EXIT.
+006350*
+006360*------------------------------------------------------------
+006370*7010-CHECK-ONE-REFERENCE - COMPARE ONE REFERENCE ENTRY.
+006380*------------------------------------------------------------
+006390 7010-CHECK-ONE-REFERENCE.
+006400     READ REFERENCE-FILE
+006410         AT END
+006420             SET WS-REF-EOF TO TRUE
+006430         NOT AT END
+006440             IF BT-IS-COMPUTED(RV-ORDER)
+006450                 COMPUTE WS-RECON-DIFF =
+006460                     BNUMS(RV-ORDER) - RV-VALUE
+006470                 IF WS-RECON-DIFF < 0
+006480                     COMPUTE WS-RECON-DIFF = WS-RECON-DIFF * -1
+006490                 END-IF
+006500                 IF WS-RECON-DIFF > WS-RECON-TOLERANCE
+006510                     DISPLAY "RECONCILE MISMATCH - ORDER "
+006520                         RV-ORDER
+006530                     SET WS-RECON-FAILED TO TRUE
+006540                 END-IF
+006550             END-IF
+006560     END-READ.
+006570 7010-EXIT.
+006580     EXIT.
+006590*
+006600*------------------------------------------------------------
+006610*8000-DUMP-TABLE - LIST EVERY COMPUTED ENTRY IN THE BNUMS
+006620*TABLE, ORDER AND VALUE, FOR THE OPERATOR MENU'S DUMP CHOICE.
+006630*------------------------------------------------------------
+006640 8000-DUMP-TABLE.
+006650     DISPLAY "ORDER      VALUE".
+006660     PERFORM 8010-DUMP-ONE-ENTRY THRU 8010-EXIT
+006670         VARYING WS-DUMP-IX FROM 1 BY 1
+006680         UNTIL WS-DUMP-IX > 99.
+006690 8000-EXIT.
+006700     EXIT.
+006710*
+006720*------------------------------------------------------------
+006730*8010-DUMP-ONE-ENTRY - DISPLAY ONE TABLE ENTRY IF IT HAS
+006740*ACTUALLY BEEN COMPUTED.
+006750*------------------------------------------------------------
+006760 8010-DUMP-ONE-ENTRY.
+006770     IF BT-IS-COMPUTED(WS-DUMP-IX)
+006780         DISPLAY WS-DUMP-IX SPACE BNUMS(WS-DUMP-IX)
+006790     END-IF.
+006800 8010-EXIT.
+006810     EXIT.
+006820*
+006830*------------------------------------------------------------
+006840*8500-REFRESH-RANGE - FORCE RECOMPUTATION OF A RANGE OF
+006850*ORDERS THE OPERATOR NAMES, EVEN IF ALREADY ON BTABLE-FILE.
+006855*ORDER 1 IS NOT REFRESHABLE - IT IS THE HARDCODED BASE CASE
+006857*SET BY 1000-INITIALIZE, NOT A RECURRENCE RESULT, AND
+006858*5050-ACCUMULATE-TERM'S PRE-TEST LOOP CANNOT REDERIVE IT.
+006859*EVERY ORDER BELOW FROM MUST ALREADY BE COMPUTED - OUTERLOOP'S
+006860*RECURRENCE FOR FROM ACCUMULATES AGAINST THOSE ENTRIES, AND AN
+006861*UNCOMPUTED ONE IS A ZERO THAT WOULD SILENTLY GARBLE THE
+006862*REFRESH.  AND BECAUSE EVERY ORDER ABOVE TO THAT IS ALREADY
+006863*COMPUTED WAS ITSELF DERIVED FROM THE OLD FROM..TO VALUES,
+006864*THE ACTUAL RECOMPUTE RANGE IS WIDENED UP TO THE HIGHEST
+006865*ALREADY-COMPUTED ORDER SO THAT CASCADE IS RECOMPUTED TOO,
+006866*NOT LEFT STALE ON BTABLE-FILE.  FROM/TO ARE STAGED THROUGH
+006867*PIC X(02) FIELDS AND RIGHT-JUSTIFIED, THE SAME AS
+006868*3020-PROMPT-FOR-N, SINCE ACCEPT INTO A PIC 9 FIELD DIRECTLY
+006869*COERCES BAD INPUT TO ZERO BEFORE IS NUMERIC EVER SEES IT.
+006870*------------------------------------------------------------
+006871 8500-REFRESH-RANGE.
+006872     MOVE SPACES TO WS-REFRESH-FROM-INPUT.
+006873     DISPLAY "REFRESH FROM ORDER: " WITH NO ADVANCING.
+006874     ACCEPT WS-REFRESH-FROM-INPUT.
+006875     IF WS-REFRESH-FROM-INPUT(2:1) = SPACE
+006876             AND WS-REFRESH-FROM-INPUT(1:1) NOT = SPACE
+006877         MOVE WS-REFRESH-FROM-INPUT(1:1)
+006878             TO WS-REFRESH-FROM-INPUT(2:1)
+006879         MOVE '0' TO WS-REFRESH-FROM-INPUT(1:1)
+006880     END-IF.
+006881     MOVE SPACES TO WS-REFRESH-TO-INPUT.
+006882     DISPLAY "REFRESH TO ORDER: " WITH NO ADVANCING.
+006883     ACCEPT WS-REFRESH-TO-INPUT.
+006884     IF WS-REFRESH-TO-INPUT(2:1) = SPACE
+006885             AND WS-REFRESH-TO-INPUT(1:1) NOT = SPACE
+006886         MOVE WS-REFRESH-TO-INPUT(1:1)
+006887             TO WS-REFRESH-TO-INPUT(2:1)
+006888         MOVE '0' TO WS-REFRESH-TO-INPUT(1:1)
+006889     END-IF.
+006890     IF WS-REFRESH-FROM-INPUT IS NOT NUMERIC
+006891             OR WS-REFRESH-TO-INPUT IS NOT NUMERIC
+006892         DISPLAY "INVALID REFRESH RANGE - NON-NUMERIC ENTRY."
+006893     ELSE
+006894         MOVE WS-REFRESH-FROM-INPUT TO WS-REFRESH-FROM
+006895         MOVE WS-REFRESH-TO-INPUT TO WS-REFRESH-TO
+006896         IF WS-REFRESH-FROM < 2
+006897                 OR WS-REFRESH-TO > WS-MAX-TABLE-ORDER
+006898                 OR WS-REFRESH-FROM > WS-REFRESH-TO
+006899             DISPLAY "INVALID REFRESH RANGE."
+006900         ELSE
+006901             PERFORM 8515-CHECK-PREDECESSORS THRU 8515-EXIT
+006902             IF WS-REFRESH-PREDECESSORS-MISSING
+006903                 DISPLAY "INVALID REFRESH RANGE - ORDERS BELOW "
+006904                     WS-REFRESH-FROM
+006905                     " ARE NOT YET COMPUTED."
+006906             ELSE
+006907                 PERFORM 8520-FIND-HIGHEST-COMPUTED THRU 8520-EXIT
+006908                 IF WS-REFRESH-HIGH-COMPUTED > WS-REFRESH-TO
+006909                     MOVE WS-REFRESH-HIGH-COMPUTED
+006910                         TO WS-REFRESH-TO
+006911                 END-IF
+006912                 PERFORM 8510-CLEAR-ONE-ENTRY THRU 8510-EXIT
+006913                     VARYING M FROM WS-REFRESH-FROM BY 1
+006914                     UNTIL M > WS-REFRESH-TO
+006915                 PERFORM 5000-OUTERLOOP THRU 5000-EXIT
+006916                     VARYING M FROM WS-REFRESH-FROM BY 1
+006917                     UNTIL M > WS-REFRESH-TO
+006918             END-IF
+006919         END-IF
+006920     END-IF.
+007040 8500-EXIT.
+007050     EXIT.
+007060*
+007070*------------------------------------------------------------
+007080*8510-CLEAR-ONE-ENTRY - MARK ONE TABLE ENTRY AS NOT COMPUTED
+007090*SO 5000-OUTERLOOP WILL RECOMPUTE IT INSTEAD OF SKIPPING IT.
+007100*IF IT WAS ALREADY ON BTABLE-FILE, FLAG IT AS REFRESHED SO
+007110*9710-PERSIST-ONE-ENTRY REWRITES THE OLD VALUE ON FILE RATHER
+007120*THAN LEAVING IT THERE STALE.
+007130*------------------------------------------------------------
+007140 8510-CLEAR-ONE-ENTRY.
+007150     MOVE 'N' TO BT-COMPUTED-SW(M).
+007160     IF BT-WAS-ON-FILE(M)
+007170         SET BT-WAS-REFRESHED(M) TO TRUE
+007180     END-IF.
+007190 8510-EXIT.
+007200     EXIT.
+007201*
+007202*------------------------------------------------------------
+007203*8515-CHECK-PREDECESSORS - CONFIRM EVERY ORDER BELOW
+007204*WS-REFRESH-FROM IS ALREADY COMPUTED BEFORE LETTING A REFRESH
+007205*RUN OUTERLOOP'S RECURRENCE AGAINST THEM.  ORDER 1 IS SET BY
+007206*1000-INITIALIZE ON EVERY RUN SO IT NEEDS NO CHECK.
+007207*------------------------------------------------------------
+007208 8515-CHECK-PREDECESSORS.
+007209     SET WS-REFRESH-PREDECESSORS-OK TO TRUE.
+007210     IF WS-REFRESH-FROM > 2
+007211         PERFORM 8516-CHECK-ONE-PREDECESSOR THRU 8516-EXIT
+007212             VARYING WS-REFRESH-CHECK-IX FROM 2 BY 1
+007213             UNTIL WS-REFRESH-CHECK-IX = WS-REFRESH-FROM
+007214     END-IF.
+007215 8515-EXIT.
+007216     EXIT.
+007217*
+007218*------------------------------------------------------------
+007219*8516-CHECK-ONE-PREDECESSOR - FLAG ONE MISSING PREDECESSOR.
+007220*------------------------------------------------------------
+007221 8516-CHECK-ONE-PREDECESSOR.
+007222     IF NOT BT-IS-COMPUTED(WS-REFRESH-CHECK-IX)
+007223         SET WS-REFRESH-PREDECESSORS-MISSING TO TRUE
+007224     END-IF.
+007225 8516-EXIT.
+007226     EXIT.
+007227*
+007228*------------------------------------------------------------
+007229*8520-FIND-HIGHEST-COMPUTED - FIND THE HIGHEST ORDER ALREADY
+007230*COMPUTED SO 8500-REFRESH-RANGE CAN WIDEN THE RECOMPUTE RANGE
+007231*TO COVER EVERY ENTRY DERIVED FROM THE VALUES BEING REFRESHED.
+007232*------------------------------------------------------------
+007233 8520-FIND-HIGHEST-COMPUTED.
+007234     MOVE 1 TO WS-REFRESH-HIGH-COMPUTED.
+007235     PERFORM 8521-CHECK-ONE-HIGH THRU 8521-EXIT
+007236         VARYING WS-REFRESH-SCAN-IX FROM 1 BY 1
+007237         UNTIL WS-REFRESH-SCAN-IX > WS-MAX-TABLE-ORDER.
+007238 8520-EXIT.
+007239     EXIT.
+007240*
+007241*------------------------------------------------------------
+007242*8521-CHECK-ONE-HIGH - RAISE THE HIGH-WATER MARK IF THIS
+007243*ORDER IS COMPUTED AND HIGHER THAN WHAT WE HAVE SO FAR.
+007244*------------------------------------------------------------
+007245 8521-CHECK-ONE-HIGH.
+007246     IF BT-IS-COMPUTED(WS-REFRESH-SCAN-IX)
+007247         MOVE WS-REFRESH-SCAN-IX TO WS-REFRESH-HIGH-COMPUTED
+007248     END-IF.
+007249 8521-EXIT.
+007250     EXIT.
+007251*
+007252*------------------------------------------------------------
+007253*9700-PERSIST-BASE-ENTRY - ORDER 1 IS SET DIRECTLY BY
+007254*1000-INITIALIZE RATHER THAN COMPUTED BY 5000-OUTERLOOP, SO IT
+007255*NEVER GOES THROUGH THAT PARAGRAPH'S IMMEDIATE PERSIST CALL.
+007256*PICK IT UP HERE, ONCE, AT END OF RUN, IF IT IS NOT ALREADY ON
+007257*FILE.  EVERY OTHER ORDER IS PERSISTED IMMEDIATELY AS IT IS
+007258*COMPUTED - SEE 5000-OUTERLOOP - SO A RESTARTED RUN NEVER
+007259*RELIES ON THIS RUN REACHING TERMINATION TO KEEP ITS WORK.
+007260*------------------------------------------------------------
+007270 9700-PERSIST-BASE-ENTRY.
+007273     IF BT-IS-COMPUTED(1) AND NOT BT-WAS-ON-FILE(1)
+007276         MOVE 1 TO WS-PERSIST-IX
+007278         PERFORM 9710-PERSIST-ONE-ENTRY THRU 9710-EXIT
+007280     END-IF.
+007310 9700-EXIT.
+007320     EXIT.
+007330*
+007340*------------------------------------------------------------
+007350*9710-PERSIST-ONE-ENTRY - WRITE ONE NEWLY COMPUTED ORDER, OR
+007360*REWRITE ONE A REFRESH RECOMPUTED.
+007370*------------------------------------------------------------
+007380 9710-PERSIST-ONE-ENTRY.
+007390     IF BT-IS-COMPUTED(WS-PERSIST-IX)
+007400         IF NOT BT-WAS-ON-FILE(WS-PERSIST-IX)
+007410             PERFORM 9711-WRITE-NEW-ENTRY THRU 9711-EXIT
+007420         ELSE
+007430             IF BT-WAS-REFRESHED(WS-PERSIST-IX)
+007440                 PERFORM 9712-REWRITE-ENTRY THRU 9712-EXIT
+007450             END-IF
+007460         END-IF
+007470     END-IF.
+007480 9710-EXIT.
+007490     EXIT.
+007500*
+007510*------------------------------------------------------------
+007520*9711-WRITE-NEW-ENTRY - FIRST-TIME WRITE OF ONE ORDER.
+007530*------------------------------------------------------------
+007540 9711-WRITE-NEW-ENTRY.
+007550     MOVE WS-PERSIST-IX TO BT-ORDER.
+007560     MOVE BNUMS(WS-PERSIST-IX) TO BT-VALUE.
+007570     WRITE BTABLE-RECORD
+007580         INVALID KEY
+007590             DISPLAY "BTABLE-FILE WRITE FAILED - ORDER: "
+007600                 WS-PERSIST-IX
+007610     END-WRITE.
+007620     SET BT-WAS-ON-FILE(WS-PERSIST-IX) TO TRUE.
+007630 9711-EXIT.
+007640     EXIT.
+007650*
+007660*------------------------------------------------------------
+007670*9712-REWRITE-ENTRY - REPLACE A PREVIOUSLY FILED ORDER THAT A
+007680*REFRESH RECOMPUTED THIS RUN.
+007690*------------------------------------------------------------
+007700 9712-REWRITE-ENTRY.
+007710     MOVE WS-PERSIST-IX TO BT-ORDER.
+007720     MOVE BNUMS(WS-PERSIST-IX) TO BT-VALUE.
+007730     REWRITE BTABLE-RECORD
+007740         INVALID KEY
+007750             DISPLAY "BTABLE-FILE REWRITE FAILED - ORDER: "
+007760                 WS-PERSIST-IX
+007770     END-REWRITE.
+007780 9712-EXIT.
+007790     EXIT.
